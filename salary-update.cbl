@@ -0,0 +1,291 @@
+       identification division.
+       program-id. salary-update.
+       author Gonzo.
+      * old-master/new-master update - applies a transaction file
+      * of salary adjustments to salary-file, producing a fresh
+      * new master so every run is auditable against the prior one.
+       environment division.
+       input-output section.
+       file-control.
+           select old-master-file assign to da02
+           organization is indexed
+           access mode is sequential
+           record key is salary-key
+           file status is ws-old-master-status.
+           select transaction-file assign to saladj
+           organization is line sequential
+           file status is ws-trans-status.
+           select new-master-file assign to salnew
+           organization is indexed
+           access mode is sequential
+           record key is nm-salary-key
+           file status is ws-new-master-status.
+           select exception-file assign to salexc
+           organization is line sequential
+           file status is ws-exception-status.
+           select audit-log-file assign to auditlog
+           organization is line sequential
+           file status is ws-audit-status.
+       data division.
+       file section.
+       fd old-master-file.
+           copy "salary-record.cpy".
+       fd transaction-file.
+       01 adjustment-record.
+           05 adj-key.
+               10 adj-employee-id pic x(6).
+               10 adj-record-type pic x.
+           05 adj-amount pic s9(6).
+       fd new-master-file.
+       01 new-master-record.
+           05 nm-salary-key.
+               10 nm-employee-id pic x(6).
+               10 nm-record-type pic x.
+           05 nm-salary pic 9(6).
+           05 nm-approval-status pic x value 'P'.
+           05 nm-trailer-hash pic 9(10) value zeros.
+       01 nm-trailer-record redefines new-master-record.
+           05 nm-trailer-filler pic x(6).
+           05 nm-trailer-id pic x.
+           05 nm-trailer-expected-count pic 9(6).
+           05 nm-trailer-approval-filler pic x.
+           05 nm-trailer-hash-total pic 9(10).
+       fd exception-file.
+       01 exception-line pic x(80).
+       fd audit-log-file.
+           copy "audit-record.cpy".
+       working-storage section.
+       01 ws-old-master-status pic xx value '00'.
+       01 ws-trans-status pic xx value '00'.
+       01 ws-new-master-status pic xx value '00'.
+       01 ws-exception-status pic xx value '00'.
+       01 ws-audit-status pic xx value '00'.
+       01 ws-audit-operator-id pic x(8) value 'BATCHJOB'.
+       01 ws-old-eof-flag pic x value 'N'.
+           88 old-eof value 'Y'.
+       01 ws-trans-eof-flag pic x value 'N'.
+           88 trans-eof value 'Y'.
+       01 ws-new-record-count pic 9(6) value zeros.
+       01 ws-new-hash-total pic 9(10) value zeros.
+       01 ws-min-reasonable-salary pic 9(6) value 1.
+       01 ws-max-reasonable-salary pic 9(6) value 500000.
+       01 ws-computed-salary pic s9(7).
+       01 ws-setup-ok pic x value 'N'.
+           88 setup-ok value 'Y'.
+       01 al-exception-detail.
+           05 al-employee-id pic x(6).
+           05 filler pic x(2) value spaces.
+           05 al-record-type pic x.
+           05 filler pic x(3) value spaces.
+           05 al-amount pic -(5)9.
+           05 filler pic x(3) value spaces.
+           05 al-reason pic x(50).
+       procedure division.
+       aa-start.
+           open input old-master-file.
+           if ws-old-master-status not = '00'
+               display "ERROR opening old master file, status="
+                   ws-old-master-status
+               move 8 to return-code
+               go to cc-end
+           end-if.
+           open input transaction-file.
+           if ws-trans-status not = '00'
+               display "ERROR opening transaction file, status="
+                   ws-trans-status
+               move 8 to return-code
+               go to cc-end
+           end-if.
+           open output new-master-file.
+           if ws-new-master-status not = '00'
+               display "ERROR opening new master file, status="
+                   ws-new-master-status
+               move 8 to return-code
+               go to cc-end
+           end-if.
+           open output exception-file.
+           if ws-exception-status not = '00'
+               display "ERROR opening exception file, status="
+                   ws-exception-status
+               move 8 to return-code
+               go to cc-end
+           end-if.
+           set setup-ok to true.
+           perform read-old-master.
+           perform read-transaction.
+       bb-merge.
+           if old-eof and trans-eof
+               go to cc-end
+           end-if.
+           if old-eof
+               move "no matching master record for adjustment"
+                   to al-reason
+               perform write-adjustment-exception
+               perform read-transaction
+               go to bb-merge
+           end-if.
+           if trans-eof
+               perform write-new-master-record
+               perform read-old-master
+               go to bb-merge
+           end-if.
+           if salary-key < adj-key
+               perform write-new-master-record
+               perform read-old-master
+           else
+               if salary-key > adj-key
+                   move "no matching master record for adjustment"
+                       to al-reason
+                   perform write-adjustment-exception
+                   perform read-transaction
+               else
+                   perform apply-adjustment-and-write
+                   perform read-old-master
+                   perform read-transaction
+               end-if
+           end-if.
+           go to bb-merge.
+       cc-end.
+           if setup-ok
+               perform write-new-trailer
+               display "New master records written: "
+                   ws-new-record-count
+               if ws-old-master-status = '00'
+                   or ws-old-master-status = '10'
+                   close old-master-file
+                   if ws-old-master-status not = '00'
+                       display "ERROR closing old master file, status="
+                           ws-old-master-status
+                   end-if
+               end-if
+               close transaction-file
+               if ws-trans-status not = '00'
+                   display "ERROR closing transaction file, status="
+                       ws-trans-status
+               end-if
+               close new-master-file
+               if ws-new-master-status not = '00'
+                   display "ERROR closing new master file, status="
+                       ws-new-master-status
+               end-if
+               if ws-exception-status = '00'
+                   or ws-exception-status = '10'
+                   close exception-file
+                   if ws-exception-status not = '00'
+                       display "ERROR closing exception file, status="
+                           ws-exception-status
+                   end-if
+               end-if
+           end-if.
+           stop run.
+
+       read-old-master.
+           read old-master-file next record
+               at end
+                   set old-eof to true
+               not at end
+                   if record-type = 'T'
+                       set old-eof to true
+                   end-if
+           end-read.
+           if ws-old-master-status not = '00'
+               and ws-old-master-status not = '10'
+               display "ERROR reading old master file, status="
+                   ws-old-master-status
+               set old-eof to true
+               move 8 to return-code
+           end-if.
+
+       read-transaction.
+           read transaction-file
+               at end
+                   set trans-eof to true
+           end-read.
+           if ws-trans-status not = '00'
+               and ws-trans-status not = '10'
+               display "ERROR reading transaction file, status="
+                   ws-trans-status
+               set trans-eof to true
+               move 8 to return-code
+           end-if.
+
+       apply-adjustment-and-write.
+           compute ws-computed-salary = salary + adj-amount.
+           if ws-computed-salary < ws-min-reasonable-salary
+               move "adjustment would result in non-positive salary"
+                   to al-reason
+               perform write-adjustment-exception
+           else
+               if ws-computed-salary > ws-max-reasonable-salary
+                   move "adjustment would exceed maximum reasonable"
+                       to al-reason
+                   perform write-adjustment-exception
+               else
+                   move ws-computed-salary to salary
+                   perform write-audit-record
+               end-if
+           end-if.
+           perform write-new-master-record.
+
+       write-new-master-record.
+           move employee-id to nm-employee-id.
+           move record-type to nm-record-type.
+           move salary to nm-salary.
+           move approval-status to nm-approval-status.
+           write new-master-record.
+           if ws-new-master-status not = '00'
+               display "ERROR writing new master record, status="
+                   ws-new-master-status
+               move 8 to return-code
+           else
+               add 1 to ws-new-record-count
+               add salary to ws-new-hash-total
+           end-if.
+
+       write-new-trailer.
+           move high-values to nm-trailer-filler.
+           move 'T' to nm-trailer-id.
+           move ws-new-record-count to nm-trailer-expected-count.
+           move ws-new-hash-total to nm-trailer-hash-total.
+           write new-master-record.
+           if ws-new-master-status not = '00'
+               display "ERROR writing new master trailer, status="
+                   ws-new-master-status
+               move 8 to return-code
+           end-if.
+
+       write-adjustment-exception.
+           move adj-employee-id to al-employee-id.
+           move adj-record-type to al-record-type.
+           move adj-amount to al-amount.
+           move al-exception-detail to exception-line.
+           write exception-line.
+           if ws-exception-status not = '00'
+               display "ERROR writing exception file, status="
+                   ws-exception-status
+           end-if.
+
+       write-audit-record.
+           open extend audit-log-file.
+           if ws-audit-status = '35'
+               open output audit-log-file
+               close audit-log-file
+               open extend audit-log-file
+           end-if.
+           if ws-audit-status not = '00'
+               display "ERROR opening audit log file, status="
+                   ws-audit-status
+           else
+               move function current-date(1:8) to audit-date
+               move function current-date(9:6) to audit-time
+               move ws-audit-operator-id to audit-operator-id
+               move "SALARY-FILE" to audit-file-name
+               move salary-key to audit-key
+               move "ADJUST" to audit-action
+               write audit-record
+               if ws-audit-status not = '00'
+                   display "ERROR writing audit record, status="
+                       ws-audit-status
+               end-if
+               close audit-log-file
+           end-if.
