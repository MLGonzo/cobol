@@ -4,30 +4,273 @@
        environment division.
        input-output section.
        file-control.
-           select person-file assign to 'person.txt'
-           organization is sequential.
+           select person-file assign to person
+           organization is indexed
+           access mode is sequential
+           record key is employee-id
+           file status is ws-person-status.
+           select report-file assign to persrpt
+           organization is line sequential
+           file status is ws-report-status.
+           select sorted-extract-file assign to person
+           organization is sequential
+           file status is ws-extract-status.
        data division.
        file section.
        fd person-file.
-       01 person-record.
-           05 person-name pic x(30).
-           05 person-age pic 99.
+           copy "person-record.cpy".
+       fd report-file.
+       01 report-line pic x(80).
+       fd sorted-extract-file.
+       01 extract-record.
+           05 se-employee-id pic x(6).
+           05 se-name pic x(30).
+           05 se-age pic 999.
        working-storage section.
+       01 ws-person-status pic xx value '00'.
+       01 ws-report-status pic xx value '00'.
+       01 ws-extract-status pic xx value '00'.
+       01 ws-source-mode pic x value 'M'.
+           88 master-source value 'M'.
+           88 extract-source value 'E'.
+       01 ws-extract-opened-flag pic x value 'N'.
+           88 extract-opened value 'Y'.
+       01 ws-low-age pic 999 value 0.
+       01 ws-high-age pic 999 value 999.
        01 eof-flag pic x value 'N'.
            88 eof value 'Y'.
            88 not-eof value 'N'.
+       01 ws-report-opened-flag pic x value 'N'.
+           88 report-opened value 'Y'.
+       01 ws-run-date.
+           05 ws-run-year pic 9(4).
+           05 ws-run-month pic 99.
+           05 ws-run-day pic 99.
+       01 ws-run-date-display pic x(10).
+       01 ws-page-count pic 9(4) value 0.
+       01 ws-line-count pic 9(3) value 99.
+       01 ws-lines-per-page pic 9(3) value 60.
+       01 ws-record-count pic 9(6) value 0.
+       01 ws-age-total pic 9(8) value 0.
+       01 ws-min-age pic 999 value 999.
+       01 ws-max-age pic 999 value 0.
+       01 ws-avg-age pic 999v99 value 0.
+
+       01 hl-title.
+           05 filler pic x(20) value spaces.
+           05 filler pic x(30) value 'PERSON MASTER LISTING'.
+       01 hl-run-date.
+           05 filler pic x(10) value 'Run Date: '.
+           05 hl-date-value pic x(10).
+           05 filler pic x(50) value spaces.
+           05 filler pic x(6) value 'Page: '.
+           05 hl-page-value pic zzz9.
+       01 hl-column-headers.
+           05 filler pic x(10) value 'Emp ID'.
+           05 filler pic x(30) value 'Name'.
+           05 filler pic x(10) value 'Age'.
+       01 dl-detail-line.
+           05 dl-employee-id pic x(10).
+           05 dl-name pic x(30).
+           05 dl-age pic zz9.
+       01 fl-summary-line-1.
+           05 filler pic x(25) value 'Total employees: '.
+           05 fl-count pic zzzzz9.
+       01 fl-summary-line-2.
+           05 filler pic x(25) value 'Minimum age: '.
+           05 fl-min pic zz9.
+       01 fl-summary-line-3.
+           05 filler pic x(25) value 'Maximum age: '.
+           05 fl-max pic zz9.
+       01 fl-summary-line-4.
+           05 filler pic x(25) value 'Average age: '.
+           05 fl-avg pic zz9.99.
 
        procedure division.
-           open input person-file.
+       main-logic.
+           display 'Source - (M)aster file (indexed), '
+           display '(E)xtract file (presorted, sequential): '
+           accept ws-source-mode.
+           display 'Low age for report (000 for no limit): '
+           accept ws-low-age.
+           display 'High age for report (999 for no limit): '
+           accept ws-high-age.
 
+           perform open-files.
            perform until eof
-           read person-file
-           at end
-           set eof in eof-flag to true
-           not at end
-           display 'Name: ' person-name
-           display 'Age: ' person-age
-           end-read
-           end-perform
-           close person-file.
+               perform read-person-record
+           end-perform.
+           if report-opened
+               perform print-summary-footer
+           end-if.
+           perform close-files.
            stop run.
+
+       open-files.
+           move function current-date to ws-run-date
+           move ws-run-month to ws-run-date-display(1:2)
+           move '/' to ws-run-date-display(3:1)
+           move ws-run-day to ws-run-date-display(4:2)
+           move '/' to ws-run-date-display(6:1)
+           move ws-run-year to ws-run-date-display(7:4)
+
+           if master-source
+               open input person-file
+               if ws-person-status not = '00'
+                   display 'ERROR opening person file, status='
+                       ws-person-status
+                   set eof in eof-flag to true
+                   move 8 to return-code
+               end-if
+           else
+               open input sorted-extract-file
+               if ws-extract-status not = '00'
+                   display 'ERROR opening sorted extract file, status='
+                       ws-extract-status
+                   set eof in eof-flag to true
+                   move 8 to return-code
+               else
+                   set extract-opened to true
+               end-if
+           end-if.
+
+           open output report-file.
+           if ws-report-status not = '00'
+               display 'ERROR opening report file, status='
+                   ws-report-status
+               set eof in eof-flag to true
+               move 8 to return-code
+           else
+               set report-opened to true
+           end-if.
+
+       read-person-record.
+           if master-source
+               read person-file
+                   at end
+                       set eof in eof-flag to true
+                   not at end
+                       if person-age >= ws-low-age
+                           and person-age <= ws-high-age
+                           perform print-detail-line
+                       end-if
+               end-read
+               if ws-person-status not = '00'
+                   and ws-person-status not = '10'
+                   display 'ERROR reading person file, status='
+                       ws-person-status
+                   set eof in eof-flag to true
+                   move 8 to return-code
+               end-if
+           else
+               read sorted-extract-file
+                   at end
+                       set eof in eof-flag to true
+                   not at end
+                       move se-employee-id to employee-id
+                       move se-name to person-name
+                       move se-age to person-age
+                       if person-age >= ws-low-age
+                           and person-age <= ws-high-age
+                           perform print-detail-line
+                       end-if
+               end-read
+               if ws-extract-status not = '00'
+                   and ws-extract-status not = '10'
+                   display 'ERROR reading sorted extract file, status='
+                       ws-extract-status
+                   set eof in eof-flag to true
+                   move 8 to return-code
+               end-if
+           end-if.
+
+       print-detail-line.
+           if ws-line-count >= ws-lines-per-page
+               perform print-page-header
+           end-if
+           move employee-id to dl-employee-id
+           move person-name to dl-name
+           move person-age to dl-age
+           move dl-detail-line to report-line
+           perform write-report-line
+           add 1 to ws-line-count
+           add 1 to ws-record-count
+           add person-age to ws-age-total
+           if person-age < ws-min-age
+               move person-age to ws-min-age
+           end-if
+           if person-age > ws-max-age
+               move person-age to ws-max-age
+           end-if.
+
+       print-page-header.
+           add 1 to ws-page-count
+           if ws-page-count > 1
+               move spaces to report-line
+               perform write-report-line
+           end-if
+           move ws-run-date-display to hl-date-value
+           move ws-page-count to hl-page-value
+           move hl-title to report-line
+           perform write-report-line
+           move hl-run-date to report-line
+           perform write-report-line
+           move spaces to report-line
+           perform write-report-line
+           move hl-column-headers to report-line
+           perform write-report-line
+           move 0 to ws-line-count.
+
+       print-summary-footer.
+           if ws-record-count > 0
+               compute ws-avg-age = ws-age-total / ws-record-count
+           else
+               move 0 to ws-min-age
+               move 0 to ws-avg-age
+           end-if
+           move spaces to report-line
+           perform write-report-line
+           move ws-record-count to fl-count
+           move fl-summary-line-1 to report-line
+           perform write-report-line
+           move ws-min-age to fl-min
+           move fl-summary-line-2 to report-line
+           perform write-report-line
+           move ws-max-age to fl-max
+           move fl-summary-line-3 to report-line
+           perform write-report-line
+           move ws-avg-age to fl-avg
+           move fl-summary-line-4 to report-line
+           perform write-report-line.
+
+       write-report-line.
+           write report-line.
+           if ws-report-status not = '00'
+               display 'ERROR writing report file, status='
+                   ws-report-status
+           end-if.
+
+       close-files.
+           if master-source
+               if ws-person-status = '00' or ws-person-status = '10'
+                   close person-file
+                   if ws-person-status not = '00'
+                       display 'ERROR closing person file, status='
+                           ws-person-status
+                   end-if
+               end-if
+           end-if.
+           if extract-opened
+               close sorted-extract-file
+               if ws-extract-status not = '00'
+                   display 'ERROR closing sorted extract file, status='
+                       ws-extract-status
+               end-if
+           end-if.
+           if report-opened
+               close report-file
+               if ws-report-status not = '00'
+                   display 'ERROR closing report file, status='
+                       ws-report-status
+               end-if
+           end-if.
