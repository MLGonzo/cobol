@@ -1,13 +1,50 @@
        identification division.
        program-id. math.
        author. gonzo.
+      * CALLable payroll tax/deduction subroutine - takes a gross
+      * salary amount and a tax table, returns net pay after
+      * applying each bracket's rate to only the slice of gross
+      * pay that falls within that bracket (marginal/graduated
+      * withholding, not a flat rate on the whole amount).
        environment division.
        data division.
        working-storage section.
-           01 variable-a pic 9(3) value 2.
-           01 variable-b pic 9(3) value 4.
-           01 variable-c pic 9(3).
-       procedure division.
-           compute variable-c = variable-a + variable-b
-           display variable-c.
-           stop run.
+       01 ws-bracket-idx pic 9(2) value 1.
+       01 ws-prior-ceiling pic 9(8) value 0.
+       01 ws-taxable-slice pic 9(8) value 0.
+       01 ws-tax-total pic 9(8)v999 value 0.
+       linkage section.
+       01 ls-gross-salary pic 9(8).
+       copy "tax-table.cpy".
+       01 ls-net-pay pic 9(8).
+       procedure division using ls-gross-salary, tax-table,
+           ls-net-pay.
+       aa-compute-tax.
+           move 1 to ws-bracket-idx.
+           move 0 to ws-prior-ceiling.
+           move 0 to ws-tax-total.
+           perform until ws-bracket-idx > 5
+               if ls-gross-salary > tax-bracket-ceiling(ws-bracket-idx)
+                   compute ws-taxable-slice =
+                       tax-bracket-ceiling(ws-bracket-idx)
+                           - ws-prior-ceiling
+               else
+                   compute ws-taxable-slice =
+                       ls-gross-salary - ws-prior-ceiling
+               end-if
+               if ws-taxable-slice > 0
+                   compute ws-tax-total = ws-tax-total +
+                       (ws-taxable-slice *
+                           tax-bracket-rate(ws-bracket-idx))
+               end-if
+               move tax-bracket-ceiling(ws-bracket-idx)
+                   to ws-prior-ceiling
+               if ls-gross-salary <= tax-bracket-ceiling(ws-bracket-idx)
+                   move 6 to ws-bracket-idx
+               else
+                   add 1 to ws-bracket-idx
+               end-if
+           end-perform.
+           compute ls-net-pay rounded =
+               ls-gross-salary - ws-tax-total.
+           goback.
