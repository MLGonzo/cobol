@@ -0,0 +1,156 @@
+//NIGHTLY  JOB (ACCTNO),'PAYROLL NIGHTLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly batch stream:
+//*   STEP010 - input-file-program, batch-load mode (person-trans)
+//*   STEP015 - SORT, extracts person-file into report sequence
+//*   STEP020 - read-person, master listing report
+//*   STEP022 - SORT, presorts salary-adjustments into key sequence
+//*   STEP024 - IDCAMS, (re)defines the new-master VSAM cluster
+//*   STEP025 - salary-update, applies adjustments, old->new master
+//*   STEP030 - salary, accumulate mode (payroll summary report)
+//*
+//* Each downstream step carries COND=(0,NE) on every prior step
+//* so a non-zero return code anywhere upstream stops the rest of
+//* the stream instead of letting it run against stale data.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=INPTFLPG
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//PERSON   DD DSN=PAYROLL.PERSON.MASTER,DISP=SHR
+//PERSTRN  DD DSN=PAYROLL.PERSON.TRANS,DISP=SHR
+//AUDITLOG DD DSN=PAYROLL.AUDIT.LOG,DISP=SHR
+//SYSIN    DD *
+BATCHJOB
+night123
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* person-file is VSAM KSDS keyed on employee-id, so
+//* its physical sequence is always key order - there's no such
+//* thing as "sorting" the master itself. This step reads the
+//* master (DFSORT can read a KSDS directly) and writes a plain
+//* sequential extract, PERSON.SORTED, in the order the operator
+//* wants for the report. The master stays the system of record;
+//* only this throwaway reporting copy is reordered.
+//*
+//* Operator's choice of sequence - pick ONE SORT FIELDS card:
+//*   by name (position 7,  length 30): FIELDS=(7,30,CH,A)
+//*   by age  (position 37, length  3): FIELDS=(37,3,CH,A)
+//* NAME is active below; comment it out and uncomment AGE to
+//* run the report in age sequence instead.
+//*--------------------------------------------------------------*
+//STEP015  EXEC PGM=SORT,COND=(0,NE,STEP010)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PAYROLL.PERSON.MASTER,DISP=SHR
+//SORTOUT  DD DSN=PAYROLL.PERSON.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=39)
+//SYSIN    DD *
+  SORT FIELDS=(7,30,CH,A)
+* SORT FIELDS=(37,3,CH,A)
+/*
+//*
+//STEP020  EXEC PGM=READPERS,COND=((0,NE,STEP010),(0,NE,STEP015))
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//PERSON   DD DSN=PAYROLL.PERSON.SORTED,DISP=SHR
+//PERSRPT  DD DSN=PAYROLL.PERSON.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD *
+E
+000
+999
+/*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* Applies any pending raise/adjustment transactions to the
+//* salary master following the classic old-master/new-master
+//* pattern - the current master is never rewritten in place, a
+//* fresh PAYROLL.SALARY.MASTER.NEW is produced every run so each
+//* night's adjustments stay auditable against the prior master.
+//* STEP030 below reads .NEW (not the old .MASTER) so tonight's
+//* payroll summary reflects tonight's adjustments. Operator still
+//* promotes .NEW to become PAYROLL.SALARY.MASTER (e.g. via an
+//* IDCAMS REPRO/rename step) before the next run so tomorrow
+//* night's STEP025 starts from tonight's adjusted master; that
+//* promotion is not automated here on purpose.
+//*--------------------------------------------------------------*
+//* salary-update merges the adjustment file against the salary
+//* master in ascending employee-id/record-type sequence - same
+//* old-master/new-master discipline as STEP015 above. The raw
+//* adjustment feed is not guaranteed to arrive in key order, so
+//* it is presorted here the same way the person master is
+//* presorted for STEP020.
+//*--------------------------------------------------------------*
+//STEP022  EXEC PGM=SORT,COND=((0,NE,STEP010),(0,NE,STEP015),
+//             (0,NE,STEP020))
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PAYROLL.SALARY.ADJUSTMENTS,DISP=SHR
+//SORTOUT  DD DSN=PAYROLL.SALARY.ADJUSTMENTS.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=13)
+//SYSIN    DD *
+  SORT FIELDS=(1,6,CH,A,7,1,CH,A)
+/*
+//*
+//* PAYROLL.SALARY.MASTER.NEW is a VSAM KSDS (indexed, keyed on
+//* the 7-byte SALARY-KEY at offset 0 of a 24-byte record - see
+//* copybooks/salary-record.cpy), so it cannot be allocated with
+//* plain DISP=(NEW,CATLG,DELETE)/SPACE like a sequential dataset.
+//* Define (or redefine, dropping last night's copy) the cluster
+//* here; STEP025 then opens it with DISP=SHR like DA02 does for
+//* the existing PAYROLL.SALARY.MASTER cluster.
+//*--------------------------------------------------------------*
+//STEP024  EXEC PGM=IDCAMS,COND=((0,NE,STEP010),(0,NE,STEP015),
+//             (0,NE,STEP020),(0,NE,STEP022))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PAYROLL.SALARY.MASTER.NEW CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(PAYROLL.SALARY.MASTER.NEW) -
+       INDEXED                                     -
+       RECORDSIZE(24 24)                           -
+       KEYS(7 0)                                   -
+       RECORDS(5000 1000)                          -
+       VOLUMES(PAYVOL))
+/*
+//*
+//STEP025  EXEC PGM=SALUPDT,COND=((0,NE,STEP010),(0,NE,STEP015),
+//             (0,NE,STEP020),(0,NE,STEP022),(0,NE,STEP024))
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//DA02     DD DSN=PAYROLL.SALARY.MASTER,DISP=SHR
+//SALADJ   DD DSN=PAYROLL.SALARY.ADJUSTMENTS.SORTED,DISP=SHR
+//SALNEW   DD DSN=PAYROLL.SALARY.MASTER.NEW,DISP=SHR
+//SALEXC   DD DSN=PAYROLL.SALARY.ADJUSTMENTS.EXC,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//AUDITLOG DD DSN=PAYROLL.AUDIT.LOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=SALARY,COND=((0,NE,STEP010),(0,NE,STEP015),
+//             (0,NE,STEP020),(0,NE,STEP022),(0,NE,STEP024),
+//             (0,NE,STEP025))
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//* Reads STEP025's freshly-adjusted master, not the old
+//* PAYROLL.SALARY.MASTER, so tonight's raises/bonuses are
+//* reflected in tonight's payroll summary.
+//DA02     DD DSN=PAYROLL.SALARY.MASTER.NEW,DISP=SHR
+//SALEXC   DD DSN=PAYROLL.SALARY.EXCEPTIONS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SALRPT   DD DSN=PAYROLL.SALARY.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SALYTD   DD DSN=PAYROLL.SALARY.YTD,DISP=SHR
+//SALCKPT  DD DSN=PAYROLL.SALARY.CHECKPOINT,DISP=SHR
+//SYSIN    DD *
+A
+/*
+//SYSOUT   DD SYSOUT=*
