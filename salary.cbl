@@ -6,24 +6,683 @@
        input-output section.
        file-control.
            select salary-file assign to da02
-           organization is sequential.
+           organization is indexed
+           access mode is dynamic
+           record key is salary-key
+           file status is ws-salary-status.
+           select exception-file assign to salexc
+           organization is line sequential
+           file status is ws-exception-status.
+           select report-file assign to salrpt
+           organization is line sequential
+           file status is ws-report-status.
+           select ytd-file assign to salytd
+           organization is sequential
+           file status is ws-ytd-status.
+           select checkpoint-file assign to salckpt
+           organization is sequential
+           file status is ws-checkpoint-status.
+           select audit-log-file assign to auditlog
+           organization is line sequential
+           file status is ws-audit-status.
        data division.
        file section.
        fd salary-file.
-       01 salary-record.
-           03 record-type pic X.
-           03 salary pic 9(6).
+           copy "salary-record.cpy".
+       fd exception-file.
+       01 exception-line pic x(80).
+       fd report-file.
+       01 report-line pic x(80).
+       fd ytd-file.
+       01 ytd-record.
+           03 ytd-balance pic 9(10).
+       fd checkpoint-file.
+       01 checkpoint-record.
+           03 ckpt-salary-key.
+               05 ckpt-employee-id pic x(6).
+               05 ckpt-record-type pic x.
+           03 ckpt-record-count pic 9(6).
+           03 ckpt-hash-total pic 9(10).
+           03 ckpt-regular-total pic 9(8).
+           03 ckpt-bonus-total pic 9(8).
+           03 ckpt-deduction-total pic 9(8).
+           03 ckpt-pending-count pic 9(6).
+           03 ckpt-rejected-count pic 9(6).
+       fd audit-log-file.
+           copy "audit-record.cpy".
        working-storage section.
-       01 salary-total pic 9(8).
+       01 ws-salary-status pic xx value '00'.
+       01 ws-mode pic x value 'A'.
+           88 accumulate-mode value 'A'.
+           88 correct-salary-mode value 'C'.
+           88 approve-salary-mode value 'V'.
+       01 ws-lookup-employee-id pic x(6).
+       01 ws-lookup-record-type pic x.
+       01 ws-new-salary pic 9(6).
+       01 ws-exception-status pic xx value '00'.
+       01 ws-report-status pic xx value '00'.
+       01 ws-ytd-status pic xx value '00'.
+       01 ws-ytd-balance pic 9(10) value zeros.
+       01 ws-checkpoint-status pic xx value '00'.
+       01 ws-checkpoint-interval pic 9(4) value 100.
+       01 ws-resume-flag pic x value 'N'.
+           88 resuming-from-checkpoint value 'Y'.
+       01 ws-resume-key.
+           05 ws-resume-employee-id pic x(6).
+           05 ws-resume-record-type pic x.
+       01 ws-record-count pic 9(6) value zeros.
+       01 ws-hash-total pic 9(10) value zeros.
+       01 ws-pending-count pic 9(6) value zeros.
+       01 ws-rejected-count pic 9(6) value zeros.
+       01 ws-trailer-seen pic x value 'N'.
+           88 trailer-seen value 'Y'.
+       01 ws-run-date.
+           05 ws-run-year pic 9(4).
+           05 ws-run-month pic 99.
+           05 ws-run-day pic 99.
+       01 ws-run-date-display pic x(10).
+       01 ws-min-reasonable-salary pic 9(6) value 1.
+       01 ws-max-reasonable-salary pic 9(6) value 500000.
+       01 ws-setup-ok pic x value 'N'.
+           88 setup-ok value 'Y'.
+       01 ws-control-mismatch pic x value 'N'.
+           88 control-mismatch value 'Y'.
+       01 ws-control-message pic x(40) value spaces.
+       01 ws-audit-status pic xx value '00'.
+       01 ws-correct-operator-id pic x(8).
+       01 ws-approve-decision pic x.
+           88 approve-decision-approve value 'A'.
+           88 approve-decision-reject value 'R'.
+       01 el-exception-detail.
+           05 el-employee-id pic x(6).
+           05 filler pic x(2) value spaces.
+           05 el-record-type pic x.
+           05 filler pic x(3) value spaces.
+           05 el-salary pic z(5)9.
+           05 filler pic x(3) value spaces.
+           05 el-reason pic x(40).
+       01 salary-total pic 9(8) value zeros.
+       01 regular-total pic 9(8) value zeros.
+       01 bonus-total pic 9(8) value zeros.
+       01 deduction-total pic 9(8) value zeros.
+       01 net-regular-total pic 9(8) value zeros.
+       01 net-bonus-total pic 9(8) value zeros.
+       01 net-pay-total pic 9(8) value zeros.
+       copy "tax-table.cpy".
+
+       01 rl-title.
+           05 filler pic x(20) value spaces.
+           05 filler pic x(30) value 'PAYROLL SUMMARY REPORT'.
+       01 rl-run-date.
+           05 filler pic x(10) value 'Run Date: '.
+           05 rl-date-value pic x(10).
+       01 rl-record-count.
+           05 filler pic x(25) value 'Records processed: '.
+           05 rl-count pic zzzzz9.
+       01 rl-regular-total.
+           05 filler pic x(25) value 'Regular pay total: '.
+           05 rl-regular pic z(7)9.
+       01 rl-bonus-total.
+           05 filler pic x(25) value 'Bonus total: '.
+           05 rl-bonus pic z(7)9.
+       01 rl-deduction-total.
+           05 filler pic x(25) value 'Deduction total: '.
+           05 rl-deduction pic z(7)9.
+       01 rl-grand-total.
+           05 filler pic x(25) value 'Grand total (gross): '.
+           05 rl-grand pic z(7)9.
+       01 rl-net-pay-total.
+           05 filler pic x(25) value 'Grand total (net): '.
+           05 rl-net-pay pic z(7)9.
+       01 rl-ytd-total.
+           05 filler pic x(25) value 'Year-to-date total: '.
+           05 rl-ytd pic z(9)9.
+       01 rl-pending-total.
+           05 filler pic x(25) value 'Pending approval: '.
+           05 rl-pending pic zzzzz9.
+       01 rl-rejected-total.
+           05 filler pic x(25) value 'Rejected: '.
+           05 rl-rejected pic zzzzz9.
+       01 rl-control-line.
+           05 filler pic x(25) value 'Control totals: '.
+           05 rl-control-status pic x(40).
        procedure division.
        aa-start.
+           display "Mode - (A)ccumulate batch totals, "
+           display "(C)orrect one record, "
+           display "(V)erify/approve one record: "
+           accept ws-mode.
+
+           if correct-salary-mode
+               perform run-correct-salary
+               stop run
+           end-if.
+
+           if approve-salary-mode
+               perform run-approve-salary
+               stop run
+           end-if.
+
            open input salary-file.
+           if ws-salary-status not = '00'
+               display "ERROR opening salary file, status="
+                   ws-salary-status
+               move 8 to return-code
+               go to cc-end
+           end-if.
+           move function current-date to ws-run-date
+           move ws-run-month to ws-run-date-display(1:2)
+           move '/' to ws-run-date-display(3:1)
+           move ws-run-day to ws-run-date-display(4:2)
+           move '/' to ws-run-date-display(6:1)
+           move ws-run-year to ws-run-date-display(7:4).
            move zeroes to salary-total.
+           move zeroes to regular-total.
+           move zeroes to bonus-total.
+           move zeroes to deduction-total.
+           move zeroes to ws-pending-count.
+           move zeroes to ws-rejected-count.
+           perform init-tax-table.
+           perform read-ytd-balance.
+           perform read-checkpoint.
+           if resuming-from-checkpoint
+               open extend exception-file
+               if ws-exception-status = '35'
+                   open output exception-file
+                   close exception-file
+                   open extend exception-file
+               end-if
+           else
+               open output exception-file
+           end-if.
+           if ws-exception-status not = '00'
+               display "ERROR opening exception file, status="
+                   ws-exception-status
+               move 8 to return-code
+               go to cc-end
+           end-if.
+           open output report-file.
+           if ws-report-status not = '00'
+               display "ERROR opening report file, status="
+                   ws-report-status
+               move 8 to return-code
+               go to cc-end
+           end-if.
+           set setup-ok to true.
+           if resuming-from-checkpoint
+               move ws-resume-key to salary-key
+               start salary-file key is greater than salary-key
+                   invalid key
+                       display "Checkpoint position not found - "
+                           "nothing left to process."
+                       go to cc-end
+               end-start
+           else
+               move low-values to salary-key
+               start salary-file key is not less than salary-key
+                   invalid key
+                       display "salary file is empty."
+                       go to cc-end
+               end-start
+           end-if.
        bb-read.
-           read salary-file at end go to cc-end.
-           add salary to salary-total.
+           read salary-file next record at end go to cc-end.
+           if ws-salary-status not = '00'
+               and ws-salary-status not = '10'
+               display "ERROR reading salary file, status="
+                   ws-salary-status
+               move 8 to return-code
+               go to cc-end
+           end-if.
+           if record-type = 'T'
+               set trailer-seen to true
+               perform reconcile-control-totals
+               go to cc-end
+           end-if.
+           add 1 to ws-record-count.
+           add salary to ws-hash-total.
+           if salary < ws-min-reasonable-salary
+               move "salary below minimum reasonable amount"
+                   to el-reason
+               perform write-exception-record
+           else
+               if salary > ws-max-reasonable-salary
+                   move "salary above maximum reasonable amount"
+                       to el-reason
+                   perform write-exception-record
+               else
+                   if approval-approved
+                       evaluate record-type
+                           when 'R'
+                               add salary to regular-total
+                           when 'B'
+                               add salary to bonus-total
+                           when 'D'
+                               add salary to deduction-total
+                           when other
+                               move "unrecognized record-type"
+                                   to el-reason
+                               perform write-exception-record
+                       end-evaluate
+                   else
+                       if approval-pending
+                           add 1 to ws-pending-count
+                       else
+                           add 1 to ws-rejected-count
+                       end-if
+                   end-if
+               end-if
+           end-if.
+           if function mod(ws-record-count, ws-checkpoint-interval) = 0
+               perform write-checkpoint-record
+           end-if.
            go to bb-read.
        cc-end.
-           display salary-total.
-           close salary-file.
+           if setup-ok
+               if not trailer-seen
+                   display "WARNING: no trailer record found - "
+                       "record count and hash total not verified"
+                   set control-mismatch to true
+                   move "no trailer record - totals not verified"
+                       to ws-control-message
+               end-if
+               compute salary-total =
+                   regular-total + bonus-total - deduction-total
+               display salary-total
+               call "math" using regular-total, tax-table,
+                   net-regular-total
+               call "math" using bonus-total, tax-table,
+                   net-bonus-total
+               compute net-pay-total =
+                   net-regular-total + net-bonus-total - deduction-total
+               if control-mismatch
+                   display "YTD balance NOT updated - "
+                       "control total mismatch on this run."
+               else
+                   add salary-total to ws-ytd-balance
+                   perform write-ytd-balance
+               end-if
+               perform clear-checkpoint
+               perform print-payroll-report
+               if ws-salary-status = '00' or ws-salary-status = '10'
+                   close salary-file
+                   if ws-salary-status not = '00'
+                       display "ERROR closing salary file, status="
+                           ws-salary-status
+                   end-if
+               end-if
+               if ws-exception-status = '00'
+                   or ws-exception-status = '10'
+                   close exception-file
+                   if ws-exception-status not = '00'
+                       display "ERROR closing exception file, status="
+                           ws-exception-status
+                   end-if
+               end-if
+               if ws-report-status = '00'
+                   or ws-report-status = '10'
+                   close report-file
+                   if ws-report-status not = '00'
+                       display "ERROR closing report file, status="
+                           ws-report-status
+                   end-if
+               end-if
+           end-if.
            stop run.
+
+       print-payroll-report.
+           move rl-title to report-line.
+           perform write-report-line.
+           move ws-run-date-display to rl-date-value.
+           move rl-run-date to report-line.
+           perform write-report-line.
+           move spaces to report-line.
+           perform write-report-line.
+           move ws-record-count to rl-count.
+           move rl-record-count to report-line.
+           perform write-report-line.
+           move regular-total to rl-regular.
+           move rl-regular-total to report-line.
+           perform write-report-line.
+           move bonus-total to rl-bonus.
+           move rl-bonus-total to report-line.
+           perform write-report-line.
+           move deduction-total to rl-deduction.
+           move rl-deduction-total to report-line.
+           perform write-report-line.
+           move salary-total to rl-grand.
+           move rl-grand-total to report-line.
+           perform write-report-line.
+           move net-pay-total to rl-net-pay.
+           move rl-net-pay-total to report-line.
+           perform write-report-line.
+           move ws-ytd-balance to rl-ytd.
+           move rl-ytd-total to report-line.
+           perform write-report-line.
+           move ws-pending-count to rl-pending.
+           move rl-pending-total to report-line.
+           perform write-report-line.
+           move ws-rejected-count to rl-rejected.
+           move rl-rejected-total to report-line.
+           perform write-report-line.
+           if control-mismatch
+               move ws-control-message to rl-control-status
+           else
+               move "OK" to rl-control-status
+           end-if.
+           move rl-control-line to report-line.
+           perform write-report-line.
+
+       init-tax-table.
+           move 10000 to tax-bracket-ceiling(1).
+           move .100 to tax-bracket-rate(1).
+           move 40000 to tax-bracket-ceiling(2).
+           move .150 to tax-bracket-rate(2).
+           move 80000 to tax-bracket-ceiling(3).
+           move .200 to tax-bracket-rate(3).
+           move 150000 to tax-bracket-ceiling(4).
+           move .250 to tax-bracket-rate(4).
+           move 99999999 to tax-bracket-ceiling(5).
+           move .300 to tax-bracket-rate(5).
+
+       read-ytd-balance.
+           move zeros to ws-ytd-balance.
+           open input ytd-file.
+           if ws-ytd-status = '35'
+               display "No prior YTD balance file - starting at zero."
+           else
+               if ws-ytd-status not = '00'
+                   display "ERROR opening YTD file, status="
+                       ws-ytd-status
+               else
+                   read ytd-file
+                       not at end
+                           move ytd-balance to ws-ytd-balance
+                   end-read
+                   close ytd-file
+               end-if
+           end-if.
+
+       write-ytd-balance.
+           move ws-ytd-balance to ytd-balance.
+           open output ytd-file.
+           if ws-ytd-status not = '00'
+               display "ERROR opening YTD file for write, status="
+                   ws-ytd-status
+           else
+               write ytd-record
+               if ws-ytd-status not = '00'
+                   display "ERROR writing YTD file, status="
+                       ws-ytd-status
+               end-if
+               close ytd-file
+           end-if.
+
+       read-checkpoint.
+           move 'N' to ws-resume-flag.
+           open input checkpoint-file.
+           if ws-checkpoint-status = '35'
+               display "No checkpoint found - starting from beginning."
+           else
+               if ws-checkpoint-status not = '00'
+                   display "ERROR opening checkpoint file, status="
+                       ws-checkpoint-status
+               else
+                   read checkpoint-file
+                       at end
+                           display "Checkpoint file empty - "
+                               "starting from beginning."
+                       not at end
+                           move ckpt-salary-key to ws-resume-key
+                           move ckpt-record-count to ws-record-count
+                           move ckpt-hash-total to ws-hash-total
+                           move ckpt-regular-total to regular-total
+                           move ckpt-bonus-total to bonus-total
+                           move ckpt-deduction-total to deduction-total
+                           move ckpt-pending-count to ws-pending-count
+                           move ckpt-rejected-count to ws-rejected-count
+                           set resuming-from-checkpoint to true
+                           display "Resuming after checkpoint, "
+                               "record count=" ws-record-count
+                   end-read
+                   close checkpoint-file
+               end-if
+           end-if.
+
+       write-checkpoint-record.
+           move salary-key to ckpt-salary-key.
+           move ws-record-count to ckpt-record-count.
+           move ws-hash-total to ckpt-hash-total.
+           move regular-total to ckpt-regular-total.
+           move bonus-total to ckpt-bonus-total.
+           move deduction-total to ckpt-deduction-total.
+           move ws-pending-count to ckpt-pending-count.
+           move ws-rejected-count to ckpt-rejected-count.
+           open output checkpoint-file.
+           if ws-checkpoint-status not = '00'
+               display "ERROR opening checkpoint file for write, "
+                   "status=" ws-checkpoint-status
+           else
+               write checkpoint-record
+               if ws-checkpoint-status not = '00'
+                   display "ERROR writing checkpoint record, status="
+                       ws-checkpoint-status
+               end-if
+               close checkpoint-file
+           end-if.
+
+       clear-checkpoint.
+           open output checkpoint-file.
+           if ws-checkpoint-status = '00'
+               close checkpoint-file
+           end-if.
+
+       reconcile-control-totals.
+           if ws-record-count not = trailer-expected-count
+               display "CONTROL TOTAL MISMATCH: expected count="
+                   trailer-expected-count " actual count="
+                   ws-record-count
+               set control-mismatch to true
+               move "record count mismatch - see console log"
+                   to ws-control-message
+               move 8 to return-code
+           end-if.
+           if ws-hash-total not = trailer-hash-total
+               display "CONTROL TOTAL MISMATCH: expected hash="
+                   trailer-hash-total " actual hash=" ws-hash-total
+               set control-mismatch to true
+               move "hash total mismatch - see console log"
+                   to ws-control-message
+               move 8 to return-code
+           end-if.
+
+       write-report-line.
+           write report-line.
+           if ws-report-status not = '00'
+               display "ERROR writing report file, status="
+                   ws-report-status
+           end-if.
+
+       write-exception-record.
+           move employee-id to el-employee-id.
+           move record-type to el-record-type.
+           move salary to el-salary.
+           move el-exception-detail to exception-line.
+           write exception-line.
+           if ws-exception-status not = '00'
+               display "ERROR writing exception file, status="
+                   ws-exception-status
+           end-if.
+
+       run-correct-salary.
+           display "Operator ID: "
+           accept ws-correct-operator-id.
+           perform get-valid-salary-key.
+           open i-o salary-file.
+           if ws-salary-status = '35'
+               display "salary file does not exist yet."
+           else
+               if ws-salary-status not = '00'
+                   display "ERROR opening salary file, status="
+                       ws-salary-status
+                   move 8 to return-code
+               else
+                   move ws-lookup-employee-id to employee-id
+                   move ws-lookup-record-type to record-type
+                   read salary-file
+                       invalid key
+                           display "No salary record found for "
+                               ws-lookup-employee-id "/"
+                               ws-lookup-record-type
+                       not invalid key
+                           display "Current salary: " salary
+                           perform get-valid-new-salary
+                           move ws-new-salary to salary
+                           rewrite salary-record
+                           if ws-salary-status not = '00'
+                               display "ERROR rewriting salary "
+                                   "record, status=" ws-salary-status
+                               move 8 to return-code
+                           else
+                               display "Salary record updated."
+                               perform write-correction-audit-record
+                           end-if
+                   end-read
+                   close salary-file
+               end-if
+           end-if.
+
+       write-correction-audit-record.
+           open extend audit-log-file.
+           if ws-audit-status = '35'
+               open output audit-log-file
+               close audit-log-file
+               open extend audit-log-file
+           end-if.
+           if ws-audit-status not = '00'
+               display "ERROR opening audit log file, status="
+                   ws-audit-status
+           else
+               move function current-date(1:8) to audit-date
+               move function current-date(9:6) to audit-time
+               move ws-correct-operator-id to audit-operator-id
+               move "SALARY-FILE" to audit-file-name
+               move salary-key to audit-key
+               move "UPDATE" to audit-action
+               write audit-record
+               if ws-audit-status not = '00'
+                   display "ERROR writing audit record, status="
+                       ws-audit-status
+               end-if
+               close audit-log-file
+           end-if.
+
+       run-approve-salary.
+           display "Operator ID: "
+           accept ws-correct-operator-id.
+           perform get-valid-salary-key.
+           open i-o salary-file.
+           if ws-salary-status = '35'
+               display "salary file does not exist yet."
+           else
+               if ws-salary-status not = '00'
+                   display "ERROR opening salary file, status="
+                       ws-salary-status
+                   move 8 to return-code
+               else
+                   move ws-lookup-employee-id to employee-id
+                   move ws-lookup-record-type to record-type
+                   read salary-file
+                       invalid key
+                           display "No salary record found for "
+                               ws-lookup-employee-id "/"
+                               ws-lookup-record-type
+                       not invalid key
+                           display "Current approval status: "
+                               approval-status
+                           perform get-valid-approval-decision
+                           move ws-approve-decision to approval-status
+                           rewrite salary-record
+                           if ws-salary-status not = '00'
+                               display "ERROR rewriting salary "
+                                   "record, status=" ws-salary-status
+                               move 8 to return-code
+                           else
+                               display "Approval status updated."
+                               perform write-approval-audit-record
+                           end-if
+                   end-read
+                   close salary-file
+               end-if
+           end-if.
+
+       get-valid-approval-decision.
+           move spaces to ws-approve-decision.
+           perform until approve-decision-approve
+               or approve-decision-reject
+               display "Approve or reject this record (A/R): "
+               accept ws-approve-decision
+           end-perform.
+
+       write-approval-audit-record.
+           open extend audit-log-file.
+           if ws-audit-status = '35'
+               open output audit-log-file
+               close audit-log-file
+               open extend audit-log-file
+           end-if.
+           if ws-audit-status not = '00'
+               display "ERROR opening audit log file, status="
+                   ws-audit-status
+           else
+               move function current-date(1:8) to audit-date
+               move function current-date(9:6) to audit-time
+               move ws-correct-operator-id to audit-operator-id
+               move "SALARY-FILE" to audit-file-name
+               move salary-key to audit-key
+               if approval-approved
+                   move "APPROVE" to audit-action
+               else
+                   move "REJECT" to audit-action
+               end-if
+               write audit-record
+               if ws-audit-status not = '00'
+                   display "ERROR writing audit record, status="
+                       ws-audit-status
+               end-if
+               close audit-log-file
+           end-if.
+
+       get-valid-salary-key.
+           move spaces to ws-lookup-employee-id.
+           perform until ws-lookup-employee-id not = spaces
+               display "Enter employee ID: "
+               accept ws-lookup-employee-id
+               if ws-lookup-employee-id = spaces
+                   display "Employee ID cannot be blank - re-enter."
+               end-if
+           end-perform.
+           move spaces to ws-lookup-record-type.
+           perform until ws-lookup-record-type = 'R'
+               or ws-lookup-record-type = 'B'
+               or ws-lookup-record-type = 'D'
+               display "Enter record type (R/B/D): "
+               accept ws-lookup-record-type
+           end-perform.
+
+       get-valid-new-salary.
+           move zeros to ws-new-salary.
+           perform until ws-new-salary >= ws-min-reasonable-salary
+               and ws-new-salary <= ws-max-reasonable-salary
+               display "Enter new salary amount: "
+               accept ws-new-salary
+               if ws-new-salary < ws-min-reasonable-salary
+                   display "Salary must be greater than zero - "
+                       "re-enter."
+               else
+                   if ws-new-salary > ws-max-reasonable-salary
+                       display "Salary exceeds maximum reasonable "
+                           "amount - re-enter."
+                   end-if
+               end-if
+           end-perform.
