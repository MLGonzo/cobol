@@ -3,28 +3,382 @@
        environment division.
        input-output section.
        file-control.
-           select person-file assign to "person.txt"
-           organization is sequential.
+           select person-file assign to person
+           organization is indexed
+           access mode is dynamic
+           record key is employee-id
+           file status is ws-person-status.
+           select transaction-file assign to perstrn
+           organization is line sequential
+           file status is ws-trans-status.
+           select audit-log-file assign to auditlog
+           organization is line sequential
+           file status is ws-audit-status.
        data division.
        file section.
        fd person-file.
-       01 person-record.
-           05 person-name pic x(30).
-           05 person-age pic 99.
+           copy "person-record.cpy".
+       fd transaction-file.
+       01 transaction-record.
+           05 trans-employee-id pic x(6).
+           05 trans-name pic x(30).
+           05 trans-age pic 999.
+       fd audit-log-file.
+           copy "audit-record.cpy".
        working-storage section.
+       01 ws-person-status pic xx value '00'.
+       01 ws-trans-status pic xx value '00'.
+       01 ws-audit-status pic xx value '00'.
+       01 ws-mode pic x value 'S'.
+           88 single-entry-mode value 'S'.
+           88 batch-load-mode value 'B'.
+           88 correct-mode value 'C'.
+           88 delete-mode value 'D'.
+       01 ws-employee-id pic x(6).
        01 ws-name pic x(30).
-       01 ws-age pic 99.
+       01 ws-age pic 999.
+       01 ws-dup-flag pic x value 'N'.
+           88 duplicate-found value 'Y'.
+           88 no-duplicate value 'N'.
+       01 ws-dup-kind pic x value 'N'.
+           88 dup-by-name value 'N'.
+           88 dup-by-id value 'I'.
+       01 ws-eof-flag pic x value 'N'.
+           88 eof value 'Y'.
+           88 not-eof value 'N'.
+       01 ws-trans-eof-flag pic x value 'N'.
+           88 trans-eof value 'Y'.
+           88 trans-not-eof value 'N'.
+       01 ws-operator-id pic x(8).
+       01 ws-operator-password pic x(8).
+       01 ws-signon-flag pic x value 'N'.
+           88 signon-valid value 'Y'.
+       01 operator-table-values.
+           05 filler pic x(16) value 'JSMITH  pass123 '.
+           05 filler pic x(16) value 'MJONES  secret99'.
+           05 filler pic x(16) value 'ADMIN   admin000'.
+           05 filler pic x(16) value 'BATCHJOBnight123'.
+       01 operator-table redefines operator-table-values.
+           05 operator-entry occurs 4 times indexed by operator-idx.
+               10 operator-table-id pic x(8).
+               10 operator-table-password pic x(8).
+       01 ws-audit-key pic x(10) value spaces.
+       01 ws-audit-action pic x(8) value spaces.
        procedure division.
-           display "Enter name: ".
-           accept ws-name.
-
-           display "Enter age: ".
-           accept ws-age.
-           
-           open extend person-file.
-
-           move ws-name to person-name.
-           move ws-age to person-age.
-           write person-record.
-           close person-file.
+       main-logic.
+           perform operator-sign-on.
+           if not signon-valid
+               display "Sign-on failed - access denied."
+               move 8 to return-code
+               stop run
+           end-if.
+
+           display "Mode - (S)ingle add, (B)atch load, "
+           display "(C)orrect, (D)elete: "
+           accept ws-mode.
+
+           evaluate true
+               when batch-load-mode
+                   perform run-batch-load
+               when correct-mode
+                   perform run-correct-record
+               when delete-mode
+                   perform run-delete-record
+               when other
+                   perform run-single-entry
+           end-evaluate
+
            stop run.
+
+       operator-sign-on.
+           display "Operator ID: "
+           accept ws-operator-id.
+           display "Password: "
+           accept ws-operator-password.
+           perform varying operator-idx from 1 by 1
+               until operator-idx > 4
+               if ws-operator-id = operator-table-id(operator-idx)
+                   and ws-operator-password =
+                       operator-table-password(operator-idx)
+                   set signon-valid to true
+               end-if
+           end-perform.
+
+       run-single-entry.
+           perform get-valid-employee-id.
+           perform get-valid-name.
+           perform get-valid-age.
+
+           perform check-for-duplicate.
+
+           if duplicate-found
+               if dup-by-id
+                   display "WARNING: employee ID " ws-employee-id
+                       " is already on file - record not added."
+               else
+                   display "WARNING: a person named " ws-name
+                       " is already on file - record not added."
+               end-if
+           else
+               perform add-person-record
+           end-if.
+
+       run-batch-load.
+           move 'N' to ws-trans-eof-flag.
+           open input transaction-file.
+           if ws-trans-status not = '00'
+               display "ERROR opening transaction file, status="
+                   ws-trans-status
+               move 'Y' to ws-trans-eof-flag
+               move 8 to return-code
+           end-if.
+           perform until trans-eof
+               read transaction-file
+                   at end
+                       set trans-eof to true
+                   not at end
+                       perform process-transaction-record
+               end-read
+               if ws-trans-status not = '00'
+                   and ws-trans-status not = '10'
+                   display "ERROR reading transaction file, status="
+                       ws-trans-status
+                   set trans-eof to true
+               end-if
+           end-perform.
+           close transaction-file.
+           if ws-trans-status not = '00'
+               display "ERROR closing transaction file, status="
+                   ws-trans-status
+           end-if.
+
+       process-transaction-record.
+           move trans-employee-id to ws-employee-id.
+           move trans-name to ws-name.
+           move trans-age to ws-age.
+           if ws-employee-id = spaces or ws-name = spaces
+               or ws-age < 1 or ws-age > 120
+               display "SKIPPED invalid transaction: " ws-name
+           else
+               perform check-for-duplicate
+               if duplicate-found
+                   if dup-by-id
+                       display "SKIPPED duplicate employee ID: "
+                           ws-employee-id
+                   else
+                       display "SKIPPED duplicate transaction: " ws-name
+                   end-if
+               else
+                   perform add-person-record
+               end-if
+           end-if.
+
+       run-correct-record.
+           perform get-valid-employee-id.
+           open i-o person-file.
+           if ws-person-status not = '00'
+               display "ERROR opening person file, status="
+                   ws-person-status
+               move 8 to return-code
+           else
+               move ws-employee-id to employee-id
+               read person-file
+                   invalid key
+                       display "No record found for employee ID "
+                           ws-employee-id
+                   not invalid key
+                       perform get-valid-name
+                       perform get-valid-age
+                       move ws-name to person-name
+                       move ws-age to person-age
+                       rewrite person-record
+                       if ws-person-status not = '00'
+                           display "ERROR rewriting record, status="
+                               ws-person-status
+                           move 8 to return-code
+                       else
+                           display "Record for employee ID "
+                               ws-employee-id " updated."
+                           move employee-id to ws-audit-key
+                           move "UPDATE" to ws-audit-action
+                           perform write-audit-record
+                       end-if
+               end-read
+               close person-file
+           end-if.
+
+       run-delete-record.
+           perform get-valid-employee-id.
+           open i-o person-file.
+           if ws-person-status not = '00'
+               display "ERROR opening person file, status="
+                   ws-person-status
+               move 8 to return-code
+           else
+               move ws-employee-id to employee-id
+               read person-file
+                   invalid key
+                       display "No record found for employee ID "
+                           ws-employee-id
+                   not invalid key
+                       delete person-file record
+                       if ws-person-status not = '00'
+                           display "ERROR deleting record, status="
+                               ws-person-status
+                           move 8 to return-code
+                       else
+                           display "Record for employee ID "
+                               ws-employee-id " deleted."
+                           move employee-id to ws-audit-key
+                           move "DELETE" to ws-audit-action
+                           perform write-audit-record
+                       end-if
+               end-read
+               close person-file
+           end-if.
+
+       get-valid-employee-id.
+           move spaces to ws-employee-id.
+           perform until ws-employee-id not = spaces
+               display "Enter employee ID: "
+               accept ws-employee-id
+               if ws-employee-id = spaces
+                   display "Employee ID cannot be blank - re-enter."
+               end-if
+           end-perform.
+
+       get-valid-name.
+           move spaces to ws-name.
+           perform until ws-name not = spaces
+               display "Enter name: "
+               accept ws-name
+               if ws-name = spaces
+                   display "Name cannot be blank - re-enter."
+               end-if
+           end-perform.
+
+       get-valid-age.
+           move zeros to ws-age.
+           perform until ws-age >= 1 and ws-age <= 120
+               display "Enter age: "
+               accept ws-age
+               if ws-age < 1 or ws-age > 120
+                   display "Age must be 1-120 - re-enter."
+               end-if
+           end-perform.
+
+       check-for-duplicate.
+           move 'N' to ws-eof-flag.
+           move 'N' to ws-dup-flag.
+           move 'N' to ws-dup-kind.
+           open input person-file.
+           if ws-person-status = '35'
+               display "person file does not exist yet - no duplicates."
+               set eof in ws-eof-flag to true
+           else
+               if ws-person-status not = '00'
+                   display "ERROR opening person file, status="
+                       ws-person-status
+                   set eof in ws-eof-flag to true
+               end-if
+           end-if.
+           if not eof
+               move low-values to employee-id
+               start person-file key is not less than employee-id
+                   invalid key
+                       set eof in ws-eof-flag to true
+               end-start
+           end-if.
+           perform until eof or duplicate-found
+               read person-file next record
+                   at end
+                       set eof in ws-eof-flag to true
+                   not at end
+                       if employee-id = ws-employee-id
+                           set duplicate-found to true
+                           set dup-by-id to true
+                       else
+                           if person-name = ws-name
+                               set duplicate-found to true
+                               set dup-by-name to true
+                           end-if
+                       end-if
+               end-read
+               if ws-person-status not = '00'
+                   and ws-person-status not = '10'
+                   display "ERROR reading person file, status="
+                       ws-person-status
+                   set eof in ws-eof-flag to true
+               end-if
+           end-perform.
+           if ws-person-status = '00' or ws-person-status = '10'
+               or ws-person-status = '23'
+               close person-file
+               if ws-person-status not = '00'
+                   display "ERROR closing person file, status="
+                       ws-person-status
+               end-if
+           end-if.
+
+       add-person-record.
+           open i-o person-file.
+           if ws-person-status = '35'
+               open output person-file
+               close person-file
+               open i-o person-file
+           end-if.
+           if ws-person-status not = '00'
+               display "ERROR opening person file for write, status="
+                   ws-person-status
+               move 8 to return-code
+           else
+               move ws-employee-id to employee-id
+               move ws-name to person-name
+               move ws-age to person-age
+               write person-record
+               if ws-person-status = '22'
+                   display "ERROR: employee ID " ws-employee-id
+                       " already exists."
+                   move 8 to return-code
+               else
+                   if ws-person-status not = '00'
+                       display "ERROR writing person record, status="
+                           ws-person-status
+                       move 8 to return-code
+                   else
+                       move employee-id to ws-audit-key
+                       move "ADD" to ws-audit-action
+                       perform write-audit-record
+                   end-if
+               end-if
+               close person-file
+               if ws-person-status not = '00'
+                   display "ERROR closing person file, status="
+                       ws-person-status
+               end-if
+           end-if.
+
+       write-audit-record.
+           open extend audit-log-file.
+           if ws-audit-status = '35'
+               open output audit-log-file
+               close audit-log-file
+               open extend audit-log-file
+           end-if.
+           if ws-audit-status not = '00'
+               display "ERROR opening audit log file, status="
+                   ws-audit-status
+           else
+               move function current-date(1:8) to audit-date
+               move function current-date(9:6) to audit-time
+               move ws-operator-id to audit-operator-id
+               move "PERSON-FILE" to audit-file-name
+               move ws-audit-key to audit-key
+               move ws-audit-action to audit-action
+               write audit-record
+               if ws-audit-status not = '00'
+                   display "ERROR writing audit record, status="
+                       ws-audit-status
+               end-if
+               close audit-log-file
+           end-if.
