@@ -0,0 +1,15 @@
+      *****************************************************
+      * TAX-TABLE layout - shared by any program that CALLs
+      * the MATH subroutine to turn a gross salary amount
+      * into net pay. Each bracket is a ceiling amount and
+      * the flat rate applied to gross pay that falls at or
+      * below that ceiling (and above the prior bracket's
+      * ceiling). The last bracket's ceiling should be set to
+      * all 9's so it catches every amount above the other
+      * ceilings, the same "sentinel high value" convention
+      * used for the salary-file trailer key.
+      *****************************************************
+       01 tax-table.
+           05 tax-bracket occurs 5 times indexed by tax-idx.
+               10 tax-bracket-ceiling pic 9(8).
+               10 tax-bracket-rate pic v999.
