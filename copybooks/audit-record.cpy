@@ -0,0 +1,16 @@
+      *****************************************************
+      * AUDIT-RECORD layout - shared by every write-capable
+      * program (input-file-program, salary-update) that
+      * appends a trail entry to audit.log whenever it adds,
+      * changes or removes a person-file or salary-file
+      * record. One line per write, so "who changed what and
+      * when" can always be answered from this file alone.
+      *****************************************************
+       01 audit-record.
+           05 audit-timestamp.
+               10 audit-date pic 9(8).
+               10 audit-time pic 9(6).
+           05 audit-operator-id pic x(8).
+           05 audit-file-name pic x(20).
+           05 audit-key pic x(10).
+           05 audit-action pic x(8).
