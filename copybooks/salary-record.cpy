@@ -0,0 +1,33 @@
+      *****************************************************
+      * SALARY-RECORD layout - shared by every program
+      * that reads or writes salary-file (da02). The last
+      * record in the file is a trailer (record-type 'T')
+      * redefined as TRAILER-RECORD below.
+      *
+      * salary-file is ORGANIZATION INDEXED keyed on SALARY-KEY
+      * (employee-id + record-type), since one employee can have
+      * a regular, bonus and deduction record in the same run.
+      * The trailer must sort after every real detail record in
+      * key sequence, so trailer-filler is always built from
+      * HIGH-VALUES - never a real employee-id.
+      *
+      * APPROVAL-STATUS is a three-state sign-off flag (pending /
+      * approved / rejected) - a raise or bonus entry must be
+      * approved before it can count toward the payroll total.
+      *****************************************************
+       01 salary-record.
+           03 salary-key.
+               05 employee-id pic x(6).
+               05 record-type pic X.
+           03 salary pic 9(6).
+           03 approval-status pic x value 'P'.
+               88 approval-pending value 'P'.
+               88 approval-approved value 'A'.
+               88 approval-rejected value 'R'.
+           03 trailer-hash pic 9(10) value zeros.
+       01 trailer-record redefines salary-record.
+           03 trailer-filler pic x(6).
+           03 trailer-id pic x.
+           03 trailer-expected-count pic 9(6).
+           03 trailer-approval-filler pic x.
+           03 trailer-hash-total pic 9(10).
