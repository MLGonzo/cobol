@@ -0,0 +1,8 @@
+      *****************************************************
+      * PERSON-RECORD layout - shared by every program
+      * that reads or writes person.txt (person-file).
+      *****************************************************
+       01 person-record.
+           05 employee-id pic x(6).
+           05 person-name pic x(30).
+           05 person-age pic 999.
